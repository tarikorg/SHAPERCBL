@@ -0,0 +1,123 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMPMAINT.
+      *****************************************************
+      *  EMPMAINT
+      *  Online-style single-transaction maintenance for
+      *  the indexed employee master (data/small.dat).
+      *  Accepts one ADD/CHANGE/DELETE transaction against
+      *  a single EMP-ID at a time.
+      *****************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DATA-FILE ASSIGN TO "data/small.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EMP-ID
+               FILE STATUS IS WS-DATA-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DATA-FILE.
+       COPY "EMPLOYEE.cpy".
+       WORKING-STORAGE SECTION.
+       01  WS-DATA-FILE-STATUS      PIC XX VALUE '00'.
+       01  WS-CONTINUE-FLAG         PIC X  VALUE 'Y'.
+       01  WS-TRANS-ACTION          PIC X.
+           88  WS-ACTION-ADD        VALUE 'A'.
+           88  WS-ACTION-CHANGE     VALUE 'C'.
+           88  WS-ACTION-DELETE     VALUE 'D'.
+           88  WS-ACTION-EXIT       VALUE 'X'.
+       01  WS-TRANS-EMP-ID          PIC 9(5).
+       01  WS-TRANS-NAME            PIC X(20).
+       01  WS-TRANS-DEPT-CODE       PIC X(3).
+       01  WS-TRANS-DEPT-NAME       PIC X(15).
+       01  WS-RESULT-MESSAGE        PIC X(40).
+
+       PROCEDURE DIVISION.
+       MAIN-CONTROL.
+           OPEN I-O DATA-FILE.
+           IF WS-DATA-FILE-STATUS NOT = '00'
+               DISPLAY "EMPMAINT: UNABLE TO OPEN DATA-FILE, STATUS="
+                   WS-DATA-FILE-STATUS
+               STOP RUN
+           END-IF
+           PERFORM UNTIL WS-CONTINUE-FLAG = 'N'
+               PERFORM PROMPT-FOR-TRANSACTION
+               EVALUATE TRUE
+                   WHEN WS-ACTION-ADD    PERFORM ADD-EMPLOYEE
+                   WHEN WS-ACTION-CHANGE PERFORM CHANGE-EMPLOYEE
+                   WHEN WS-ACTION-DELETE PERFORM DELETE-EMPLOYEE
+                   WHEN WS-ACTION-EXIT   MOVE 'N' TO WS-CONTINUE-FLAG
+                   WHEN OTHER
+                       DISPLAY "EMPMAINT: INVALID ACTION - USE A/C/D/X"
+               END-EVALUATE
+           END-PERFORM.
+           CLOSE DATA-FILE.
+           STOP RUN.
+
+       PROMPT-FOR-TRANSACTION.
+           DISPLAY "ACTION (A=ADD C=CHANGE D=DELETE X=EXIT): "
+               WITH NO ADVANCING
+           ACCEPT WS-TRANS-ACTION.
+           IF WS-ACTION-ADD OR WS-ACTION-CHANGE OR WS-ACTION-DELETE
+               DISPLAY "EMP-ID: " WITH NO ADVANCING
+               ACCEPT WS-TRANS-EMP-ID
+           END-IF
+           IF WS-ACTION-ADD OR WS-ACTION-CHANGE
+               DISPLAY "NAME      : " WITH NO ADVANCING
+               ACCEPT WS-TRANS-NAME
+               DISPLAY "DEPT-CODE : " WITH NO ADVANCING
+               ACCEPT WS-TRANS-DEPT-CODE
+               DISPLAY "DEPT-NAME : " WITH NO ADVANCING
+               ACCEPT WS-TRANS-DEPT-NAME
+           END-IF.
+
+       ADD-EMPLOYEE.
+           MOVE WS-TRANS-EMP-ID    TO EMP-ID
+           MOVE WS-TRANS-NAME      TO NAME
+           MOVE WS-TRANS-DEPT-CODE TO DEPT-CODE
+           MOVE WS-TRANS-DEPT-NAME TO DEPT-NAME
+           WRITE EMPLOYEE-RECORD
+               INVALID KEY
+                   DISPLAY "EMPMAINT: ADD FAILED - EMP-ID "
+                       WS-TRANS-EMP-ID " ALREADY EXISTS"
+               NOT INVALID KEY
+                   DISPLAY "EMPMAINT: EMP-ID " WS-TRANS-EMP-ID " ADDED"
+           END-WRITE.
+
+       CHANGE-EMPLOYEE.
+           MOVE WS-TRANS-EMP-ID TO EMP-ID
+           READ DATA-FILE
+               INVALID KEY
+                   DISPLAY "EMPMAINT: CHANGE FAILED - EMP-ID "
+                       WS-TRANS-EMP-ID " NOT FOUND"
+               NOT INVALID KEY
+                   MOVE WS-TRANS-NAME      TO NAME
+                   MOVE WS-TRANS-DEPT-CODE TO DEPT-CODE
+                   MOVE WS-TRANS-DEPT-NAME TO DEPT-NAME
+                   REWRITE EMPLOYEE-RECORD
+                       INVALID KEY
+                           DISPLAY "EMPMAINT: REWRITE FAILED - EMP-ID "
+                               WS-TRANS-EMP-ID
+                       NOT INVALID KEY
+                           DISPLAY "EMPMAINT: EMP-ID " WS-TRANS-EMP-ID
+                               " CHANGED"
+                   END-REWRITE
+           END-READ.
+
+       DELETE-EMPLOYEE.
+           MOVE WS-TRANS-EMP-ID TO EMP-ID
+           READ DATA-FILE
+               INVALID KEY
+                   DISPLAY "EMPMAINT: DELETE FAILED - EMP-ID "
+                       WS-TRANS-EMP-ID " NOT FOUND"
+               NOT INVALID KEY
+                   DELETE DATA-FILE
+                       INVALID KEY
+                           DISPLAY "EMPMAINT: DELETE FAILED FOR EMP-ID "
+                               WS-TRANS-EMP-ID
+                       NOT INVALID KEY
+                           DISPLAY "EMPMAINT: EMP-ID " WS-TRANS-EMP-ID
+                               " DELETED"
+                   END-DELETE
+           END-READ.
