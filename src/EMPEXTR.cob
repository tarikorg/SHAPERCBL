@@ -0,0 +1,64 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMPEXTR.
+      *****************************************************
+      *  EMPEXTR
+      *  Extracts EMP-ID/NAME/department from the employee
+      *  master into a comma-delimited feed file for the
+      *  downstream payroll system.
+      *****************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DATA-FILE ASSIGN TO "data/small.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS EMP-ID
+               FILE STATUS IS WS-DATA-FILE-STATUS.
+           SELECT EXTRACT-FILE ASSIGN TO "data/payroll_extract.csv"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DATA-FILE.
+       COPY "EMPLOYEE.cpy".
+       FD  EXTRACT-FILE.
+       01  EXTRACT-RECORD               PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-DATA-FILE-STATUS          PIC XX VALUE '00'.
+       01  EOF-FLAG                     PIC X  VALUE 'N'.
+       01  WS-EXTRACT-COUNT             PIC 9(5) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN-CONTROL.
+           OPEN INPUT DATA-FILE.
+           IF WS-DATA-FILE-STATUS NOT = '00'
+               DISPLAY "EMPEXTR: UNABLE TO OPEN DATA-FILE, STATUS="
+                   WS-DATA-FILE-STATUS
+               STOP RUN
+           END-IF
+           OPEN OUTPUT EXTRACT-FILE.
+           PERFORM UNTIL EOF-FLAG = 'Y'
+               READ DATA-FILE
+                   AT END MOVE 'Y' TO EOF-FLAG
+                   NOT AT END PERFORM WRITE-EXTRACT-RECORD
+               END-READ
+           END-PERFORM.
+           CLOSE DATA-FILE.
+           CLOSE EXTRACT-FILE.
+           DISPLAY "EMPEXTR: " WS-EXTRACT-COUNT
+               " RECORDS WRITTEN TO data/payroll_extract.csv".
+           STOP RUN.
+
+       WRITE-EXTRACT-RECORD.
+           MOVE SPACES TO EXTRACT-RECORD
+           STRING EMP-ID                          DELIMITED BY SIZE
+                  ","                              DELIMITED BY SIZE
+                  FUNCTION TRIM(NAME)               DELIMITED BY SIZE
+                  ","                              DELIMITED BY SIZE
+                  DEPT-CODE                        DELIMITED BY SIZE
+                  ","                              DELIMITED BY SIZE
+                  FUNCTION TRIM(DEPT-NAME)          DELIMITED BY SIZE
+                  INTO EXTRACT-RECORD
+           END-STRING
+           WRITE EXTRACT-RECORD
+           ADD 1 TO WS-EXTRACT-COUNT.
