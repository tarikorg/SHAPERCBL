@@ -0,0 +1,243 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMPRECON.
+      *****************************************************
+      *  EMPRECON
+      *  Day-over-day reconciliation of the employee master.
+      *  Matches today's master against yesterday's saved
+      *  snapshot on EMP-ID and prints an ADDED / CHANGED /
+      *  REMOVED delta report.
+      *****************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TODAY-FILE ASSIGN TO "data/small.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS TODAY-EMP-ID
+               FILE STATUS IS WS-TODAY-STATUS.
+           SELECT OPTIONAL YESTERDAY-RAW-FILE
+               ASSIGN TO "data/small_yesterday.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-YEST-RAW-STATUS.
+           SELECT YESTERDAY-FILE ASSIGN TO "data/yestsort.tmp"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-YEST-STATUS.
+           SELECT YEST-SORT-FILE ASSIGN TO "data/yestsortwork.tmp".
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TODAY-FILE.
+       COPY "EMPLOYEE.cpy"
+           REPLACING ==EMPLOYEE-RECORD== BY ==TODAY-RECORD==
+                     ==EMP-ID==          BY ==TODAY-EMP-ID==
+                     ==NAME==            BY ==TODAY-NAME==
+                     ==DEPT-CODE==       BY ==TODAY-DEPT-CODE==
+                     ==DEPT-NAME==       BY ==TODAY-DEPT-NAME==.
+
+       FD  YESTERDAY-RAW-FILE.
+       COPY "EMPLOYEE.cpy"
+           REPLACING ==EMPLOYEE-RECORD== BY ==RAWY-RECORD==
+                     ==EMP-ID==          BY ==RAWY-EMP-ID==
+                     ==NAME==            BY ==RAWY-NAME==
+                     ==DEPT-CODE==       BY ==RAWY-DEPT-CODE==
+                     ==DEPT-NAME==       BY ==RAWY-DEPT-NAME==.
+
+       FD  YESTERDAY-FILE.
+       COPY "EMPLOYEE.cpy"
+           REPLACING ==EMPLOYEE-RECORD== BY ==YEST-RECORD==
+                     ==EMP-ID==          BY ==YEST-EMP-ID==
+                     ==NAME==            BY ==YEST-NAME==
+                     ==DEPT-CODE==       BY ==YEST-DEPT-CODE==
+                     ==DEPT-NAME==       BY ==YEST-DEPT-NAME==.
+
+       SD  YEST-SORT-FILE.
+       01  YEST-SORT-RECORD.
+           05  YSRT-EMP-ID              PIC 9(5).
+           05  YSRT-NAME                PIC X(20).
+           05  YSRT-DEPT-CODE           PIC X(3).
+           05  YSRT-DEPT-NAME           PIC X(15).
+
+       WORKING-STORAGE SECTION.
+       01  WS-TODAY-STATUS          PIC XX VALUE '00'.
+       01  WS-YEST-RAW-STATUS       PIC XX VALUE '00'.
+       01  WS-YEST-STATUS           PIC XX VALUE '00'.
+       01  WS-TODAY-EOF             PIC X  VALUE 'N'.
+       01  WS-YEST-EOF              PIC X  VALUE 'N'.
+       01  WS-ADDED-COUNT           PIC 9(5) VALUE ZERO.
+       01  WS-CHANGED-COUNT         PIC 9(5) VALUE ZERO.
+       01  WS-REMOVED-COUNT         PIC 9(5) VALUE ZERO.
+       01  WS-CURRENT-DATE.
+           05  WS-CURRENT-YEAR      PIC 9(4).
+           05  WS-CURRENT-MONTH     PIC 9(2).
+           05  WS-CURRENT-DAY       PIC 9(2).
+       01  WS-REPORT-DATE.
+           05  WS-REPORT-MONTH      PIC 9(2).
+           05  FILLER               PIC X VALUE '/'.
+           05  WS-REPORT-DAY        PIC 9(2).
+           05  FILLER               PIC X VALUE '/'.
+           05  WS-REPORT-YEAR       PIC 9(4).
+
+       01  RPT-HEADER-1.
+           05  FILLER               PIC X(30) VALUE
+               "EMPLOYEE MASTER RECONCILIATION".
+           05  FILLER               PIC X(6)  VALUE " DATE:".
+           05  RPT-H1-DATE          PIC X(10).
+
+       01  RPT-HEADER-2.
+           05  FILLER               PIC X(9)  VALUE "CHG-TYPE".
+           05  FILLER               PIC X(7)  VALUE "EMP-ID".
+           05  FILLER               PIC X(3)  VALUE SPACES.
+           05  FILLER               PIC X(20) VALUE "NAME/DEPARTMENT".
+
+       01  RPT-DETAIL-LINE.
+           05  RPT-DT-TYPE          PIC X(9).
+           05  RPT-DT-EMP-ID        PIC 9(5).
+           05  FILLER               PIC X(3)  VALUE " | ".
+           05  RPT-DT-DETAIL        PIC X(76).
+
+       01  RPT-TRAILER-LINE.
+           05  FILLER          PIC X(10) VALUE "ADDED:".
+           05  RPT-TR-ADDED    PIC ZZZZ9.
+           05  FILLER          PIC X(11) VALUE "  CHANGED:".
+           05  RPT-TR-CHANGED  PIC ZZZZ9.
+           05  FILLER          PIC X(11) VALUE "  REMOVED:".
+           05  RPT-TR-REMOVED  PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+       MAIN-CONTROL.
+           PERFORM INITIALIZE-REPORT
+           OPEN INPUT TODAY-FILE.
+           IF WS-TODAY-STATUS NOT = '00'
+               DISPLAY "EMPRECON: UNABLE TO OPEN TODAY-FILE, STATUS="
+                   WS-TODAY-STATUS
+               STOP RUN
+           END-IF
+           PERFORM SORT-YESTERDAY-SNAPSHOT.
+           OPEN INPUT YESTERDAY-FILE.
+           IF WS-YEST-STATUS NOT = '00'
+               DISPLAY "EMPRECON: UNABLE TO OPEN YESTERDAY-FILE, "
+                   "STATUS=" WS-YEST-STATUS
+               STOP RUN
+           END-IF
+           DISPLAY RPT-HEADER-1
+           DISPLAY RPT-HEADER-2
+           PERFORM READ-TODAY.
+           PERFORM READ-YESTERDAY.
+           PERFORM UNTIL WS-TODAY-EOF = 'Y' AND WS-YEST-EOF = 'Y'
+               EVALUATE TRUE
+                   WHEN WS-TODAY-EOF = 'Y'
+                       PERFORM REPORT-REMOVED
+                       PERFORM READ-YESTERDAY
+                   WHEN WS-YEST-EOF = 'Y'
+                       PERFORM REPORT-ADDED
+                       PERFORM READ-TODAY
+                   WHEN TODAY-EMP-ID < YEST-EMP-ID
+                       PERFORM REPORT-ADDED
+                       PERFORM READ-TODAY
+                   WHEN TODAY-EMP-ID > YEST-EMP-ID
+                       PERFORM REPORT-REMOVED
+                       PERFORM READ-YESTERDAY
+                   WHEN OTHER
+                       PERFORM COMPARE-AND-REPORT-CHANGE
+                       PERFORM READ-TODAY
+                       PERFORM READ-YESTERDAY
+               END-EVALUATE
+           END-PERFORM.
+           CLOSE TODAY-FILE.
+           CLOSE YESTERDAY-FILE.
+           PERFORM WRITE-TRAILER-LINE.
+           STOP RUN.
+
+       INITIALIZE-REPORT.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+           MOVE WS-CURRENT-YEAR  TO WS-REPORT-YEAR
+           MOVE WS-CURRENT-MONTH TO WS-REPORT-MONTH
+           MOVE WS-CURRENT-DAY   TO WS-REPORT-DAY
+           MOVE WS-REPORT-DATE   TO RPT-H1-DATE.
+
+      *    Yesterday's snapshot is a plain LINE SEQUENTIAL file with no
+      *    sort step of its own, unlike TODAY-FILE (indexed, always
+      *    delivered in ascending EMP-ID order); the ADDED/CHANGED/
+      *    REMOVED merge below assumes both sides are in key order,
+      *    so sort the snapshot into a work file before opening it as
+      *    YESTERDAY-FILE. A missing snapshot (first-ever run, or a
+      *    failed prior snapshot job) is not an error: YESTERDAY-FILE
+      *    is built as an empty file so the merge reports every
+      *    TODAY-FILE record as ADDED.
+       SORT-YESTERDAY-SNAPSHOT.
+           OPEN INPUT YESTERDAY-RAW-FILE
+           IF WS-YEST-RAW-STATUS = '00'
+               CLOSE YESTERDAY-RAW-FILE
+               SORT YEST-SORT-FILE
+                   ON ASCENDING KEY YSRT-EMP-ID
+                   USING YESTERDAY-RAW-FILE
+                   GIVING YESTERDAY-FILE
+           ELSE
+               IF WS-YEST-RAW-STATUS NOT = '05'
+                   AND WS-YEST-RAW-STATUS NOT = '35'
+                   DISPLAY "EMPRECON: UNABLE TO OPEN YESTERDAY SNAPSHOT"
+                       ", STATUS=" WS-YEST-RAW-STATUS
+                   STOP RUN
+               END-IF
+               DISPLAY "EMPRECON: NO PRIOR SNAPSHOT FOUND - "
+                   "TREATING AS EMPTY"
+               OPEN OUTPUT YESTERDAY-FILE
+               CLOSE YESTERDAY-FILE
+           END-IF.
+
+       READ-TODAY.
+           READ TODAY-FILE
+               AT END MOVE 'Y' TO WS-TODAY-EOF
+           END-READ.
+
+       READ-YESTERDAY.
+           READ YESTERDAY-FILE
+               AT END MOVE 'Y' TO WS-YEST-EOF
+           END-READ.
+
+       REPORT-ADDED.
+           MOVE "ADDED"       TO RPT-DT-TYPE
+           MOVE TODAY-EMP-ID  TO RPT-DT-EMP-ID
+           MOVE SPACES        TO RPT-DT-DETAIL
+           STRING TODAY-NAME DELIMITED BY SIZE
+                  " / " DELIMITED BY SIZE
+                  TODAY-DEPT-NAME DELIMITED BY SIZE
+                  INTO RPT-DT-DETAIL
+           END-STRING
+           DISPLAY RPT-DETAIL-LINE
+           ADD 1 TO WS-ADDED-COUNT.
+
+       REPORT-REMOVED.
+           MOVE "REMOVED"    TO RPT-DT-TYPE
+           MOVE YEST-EMP-ID  TO RPT-DT-EMP-ID
+           MOVE SPACES       TO RPT-DT-DETAIL
+           STRING YEST-NAME DELIMITED BY SIZE
+                  " / " DELIMITED BY SIZE
+                  YEST-DEPT-NAME DELIMITED BY SIZE
+                  INTO RPT-DT-DETAIL
+           END-STRING
+           DISPLAY RPT-DETAIL-LINE
+           ADD 1 TO WS-REMOVED-COUNT.
+
+       COMPARE-AND-REPORT-CHANGE.
+           IF TODAY-NAME NOT = YEST-NAME
+               OR TODAY-DEPT-CODE NOT = YEST-DEPT-CODE
+               OR TODAY-DEPT-NAME NOT = YEST-DEPT-NAME
+               MOVE "CHANGED"    TO RPT-DT-TYPE
+               MOVE TODAY-EMP-ID TO RPT-DT-EMP-ID
+               MOVE SPACES       TO RPT-DT-DETAIL
+               STRING YEST-NAME DELIMITED BY SIZE
+                      "/" YEST-DEPT-NAME DELIMITED BY SIZE
+                      " -> " DELIMITED BY SIZE
+                      TODAY-NAME DELIMITED BY SIZE
+                      "/" TODAY-DEPT-NAME DELIMITED BY SIZE
+                      INTO RPT-DT-DETAIL
+               END-STRING
+               DISPLAY RPT-DETAIL-LINE
+               ADD 1 TO WS-CHANGED-COUNT
+           END-IF.
+
+       WRITE-TRAILER-LINE.
+           MOVE WS-ADDED-COUNT   TO RPT-TR-ADDED
+           MOVE WS-CHANGED-COUNT TO RPT-TR-CHANGED
+           MOVE WS-REMOVED-COUNT TO RPT-TR-REMOVED
+           DISPLAY RPT-TRAILER-LINE.
