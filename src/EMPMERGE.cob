@@ -0,0 +1,237 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMPMERGE.
+      *****************************************************
+      *  EMPMERGE
+      *  Consolidates per-branch-office employee extracts
+      *  (same EMPLOYEE.cpy layout) into the single employee
+      *  master read by TEST-EMPLOYEE and the other reports.
+      *  The branch extracts to merge are not hardcoded: they
+      *  are named, one path per line, in data/branchlist.dat,
+      *  so bringing on another branch office is a data change
+      *  to that list rather than a program change. The
+      *  existing master's own records are merged in as a
+      *  further source alongside the listed branch files, so
+      *  a run never drops employees already on file. Records
+      *  are sorted ascending on EMP-ID with the existing
+      *  master as the highest-priority source on a duplicate
+      *  key, and branches otherwise prioritized in the order
+      *  they appear in the list; a duplicate is reported and
+      *  only the highest-priority occurrence is kept.
+      *****************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BRANCH-LIST-FILE ASSIGN TO "data/branchlist.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BLIST-STATUS.
+           SELECT BRANCH-FILE ASSIGN TO DYNAMIC WS-BRANCH-ASSIGN
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BRANCH-STATUS.
+           SELECT MASTER-FILE ASSIGN TO "data/small.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS EMP-ID
+               FILE STATUS IS WS-MASTER-STATUS.
+           SELECT SORT-WORK-FILE ASSIGN TO "data/mergesort.tmp".
+       DATA DIVISION.
+       FILE SECTION.
+       FD  BRANCH-LIST-FILE.
+       01  BLIST-RECORD.
+           05  BLIST-PATH              PIC X(40).
+
+       FD  BRANCH-FILE.
+       COPY "EMPLOYEE.cpy"
+           REPLACING ==EMPLOYEE-RECORD== BY ==BRANCH-RECORD==
+                     ==EMP-ID==          BY ==BR-EMP-ID==
+                     ==NAME==            BY ==BR-NAME==
+                     ==DEPT-CODE==       BY ==BR-DEPT-CODE==
+                     ==DEPT-NAME==       BY ==BR-DEPT-NAME==.
+
+       FD  MASTER-FILE.
+       COPY "EMPLOYEE.cpy".
+
+       SD  SORT-WORK-FILE.
+       01  SORT-RECORD.
+           05  SORT-EMP-ID             PIC 9(5).
+           05  SORT-SOURCE-PRIORITY    PIC 99.
+           05  SORT-NAME               PIC X(20).
+           05  SORT-DEPT-CODE          PIC X(3).
+           05  SORT-DEPT-NAME          PIC X(15).
+           05  SORT-BRANCH-TAG         PIC X(8).
+
+       WORKING-STORAGE SECTION.
+       01  WS-MASTER-STATUS            PIC XX VALUE '00'.
+       01  WS-BLIST-STATUS             PIC XX VALUE '00'.
+       01  WS-BRANCH-STATUS            PIC XX VALUE '00'.
+       01  WS-BRANCH-ASSIGN            PIC X(40).
+       01  WS-LOAD-EOF-FLAG            PIC X  VALUE 'N'.
+       01  WS-BLIST-EOF-FLAG           PIC X  VALUE 'N'.
+       01  WS-BRANCH-EOF-FLAG          PIC X  VALUE 'N'.
+       01  WS-SORT-EOF-FLAG            PIC X  VALUE 'N'.
+       01  WS-FIRST-RECORD-FLAG        PIC X  VALUE 'Y'.
+       01  WS-PREV-EMP-ID              PIC 9(5) VALUE ZERO.
+       01  WS-PREV-BRANCH-TAG          PIC X(8).
+       01  WS-MERGED-COUNT             PIC 9(5) VALUE ZERO.
+       01  WS-DUPLICATE-COUNT          PIC 9(5) VALUE ZERO.
+       01  WS-BRANCH-SEQ               PIC 99   VALUE ZERO.
+       01  WS-BRANCH-PRIORITY          PIC 99   VALUE ZERO.
+       01  WS-BRANCH-TAG-BUILD.
+           05  FILLER                  PIC X(6) VALUE "BRANCH".
+           05  WS-BRANCH-SEQ-DISP      PIC 99.
+
+       01  DUP-MESSAGE-LINE.
+           05  FILLER               PIC X(19) VALUE
+               "DUPLICATE EMP-ID: ".
+           05  DUP-MSG-EMP-ID       PIC 9(5).
+           05  FILLER               PIC X(11) VALUE " KEPT FROM ".
+           05  DUP-MSG-KEPT         PIC X(8).
+           05  FILLER               PIC X(11) VALUE ", DROPPED ".
+           05  DUP-MSG-DROPPED      PIC X(8).
+
+       01  SUMMARY-LINE-1.
+           05  FILLER               PIC X(30) VALUE
+               "EMPLOYEE MASTER MERGE SUMMARY".
+
+       01  SUMMARY-LINE-2.
+           05  FILLER               PIC X(20) VALUE
+               "RECORDS IN MASTER: ".
+           05  SUM-MERGED-COUNT     PIC ZZZZ9.
+
+       01  SUMMARY-LINE-3.
+           05  FILLER               PIC X(20) VALUE
+               "DUPLICATES FOUND:  ".
+           05  SUM-DUPLICATE-COUNT  PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+       MAIN-CONTROL.
+           DISPLAY SUMMARY-LINE-1
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SORT-EMP-ID SORT-SOURCE-PRIORITY
+               INPUT PROCEDURE IS LOAD-SORT-FILE
+               OUTPUT PROCEDURE IS BUILD-MASTER-FILE.
+           MOVE WS-MERGED-COUNT    TO SUM-MERGED-COUNT
+           MOVE WS-DUPLICATE-COUNT TO SUM-DUPLICATE-COUNT
+           DISPLAY SUMMARY-LINE-2
+           DISPLAY SUMMARY-LINE-3
+           STOP RUN.
+
+       LOAD-SORT-FILE.
+           OPEN INPUT MASTER-FILE.
+           IF WS-MASTER-STATUS NOT = '00'
+               DISPLAY "EMPMERGE: UNABLE TO OPEN MASTER-FILE, STATUS="
+                   WS-MASTER-STATUS
+               STOP RUN
+           END-IF
+           PERFORM UNTIL WS-LOAD-EOF-FLAG = 'Y'
+               READ MASTER-FILE
+                   AT END MOVE 'Y' TO WS-LOAD-EOF-FLAG
+                   NOT AT END
+                       MOVE EMP-ID        TO SORT-EMP-ID
+                       MOVE NAME          TO SORT-NAME
+                       MOVE DEPT-CODE     TO SORT-DEPT-CODE
+                       MOVE DEPT-NAME     TO SORT-DEPT-NAME
+                       MOVE 1             TO SORT-SOURCE-PRIORITY
+                       MOVE "MASTER"      TO SORT-BRANCH-TAG
+                       RELEASE SORT-RECORD
+               END-READ
+           END-PERFORM.
+           CLOSE MASTER-FILE.
+           MOVE 'N' TO WS-LOAD-EOF-FLAG
+           OPEN INPUT BRANCH-LIST-FILE
+           IF WS-BLIST-STATUS NOT = '00'
+               DISPLAY "EMPMERGE: UNABLE TO OPEN BRANCH-LIST-FILE, "
+                   "STATUS=" WS-BLIST-STATUS
+               STOP RUN
+           END-IF
+           PERFORM UNTIL WS-BLIST-EOF-FLAG = 'Y'
+               READ BRANCH-LIST-FILE
+                   AT END MOVE 'Y' TO WS-BLIST-EOF-FLAG
+                   NOT AT END
+                       IF BLIST-PATH NOT = SPACES
+                           PERFORM LOAD-ONE-BRANCH
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE BRANCH-LIST-FILE.
+
+       LOAD-ONE-BRANCH.
+           ADD 1 TO WS-BRANCH-SEQ
+               ON SIZE ERROR
+                   DISPLAY "EMPMERGE: TOO MANY BRANCH FILES LISTED "
+                       "IN data/branchlist.dat (MAX 99)"
+                   STOP RUN
+           END-ADD
+           MOVE WS-BRANCH-SEQ    TO WS-BRANCH-SEQ-DISP
+           COMPUTE WS-BRANCH-PRIORITY = WS-BRANCH-SEQ + 1
+               ON SIZE ERROR
+                   DISPLAY "EMPMERGE: TOO MANY BRANCH FILES LISTED "
+                       "IN data/branchlist.dat (MAX 99)"
+                   STOP RUN
+           END-COMPUTE
+           MOVE FUNCTION TRIM(BLIST-PATH) TO WS-BRANCH-ASSIGN
+           MOVE 'N' TO WS-BRANCH-EOF-FLAG
+           OPEN INPUT BRANCH-FILE
+           IF WS-BRANCH-STATUS NOT = '00'
+               DISPLAY "EMPMERGE: UNABLE TO OPEN BRANCH FILE "
+                   WS-BRANCH-ASSIGN ", STATUS=" WS-BRANCH-STATUS
+               STOP RUN
+           END-IF
+           PERFORM UNTIL WS-BRANCH-EOF-FLAG = 'Y'
+               READ BRANCH-FILE
+                   AT END MOVE 'Y' TO WS-BRANCH-EOF-FLAG
+                   NOT AT END
+                       MOVE BR-EMP-ID          TO SORT-EMP-ID
+                       MOVE BR-NAME            TO SORT-NAME
+                       MOVE BR-DEPT-CODE       TO SORT-DEPT-CODE
+                       MOVE BR-DEPT-NAME       TO SORT-DEPT-NAME
+                       MOVE WS-BRANCH-PRIORITY TO SORT-SOURCE-PRIORITY
+                       MOVE WS-BRANCH-TAG-BUILD TO SORT-BRANCH-TAG
+                       RELEASE SORT-RECORD
+               END-READ
+           END-PERFORM
+           CLOSE BRANCH-FILE.
+
+       BUILD-MASTER-FILE.
+           OPEN OUTPUT MASTER-FILE
+           IF WS-MASTER-STATUS NOT = '00'
+               DISPLAY "EMPMERGE: UNABLE TO OPEN MASTER-FILE FOR "
+                   "OUTPUT, STATUS=" WS-MASTER-STATUS
+               STOP RUN
+           END-IF
+           RETURN SORT-WORK-FILE
+               AT END MOVE 'Y' TO WS-SORT-EOF-FLAG
+           END-RETURN
+           PERFORM UNTIL WS-SORT-EOF-FLAG = 'Y'
+               PERFORM PROCESS-SORTED-RECORD
+               RETURN SORT-WORK-FILE
+                   AT END MOVE 'Y' TO WS-SORT-EOF-FLAG
+               END-RETURN
+           END-PERFORM
+           CLOSE MASTER-FILE.
+
+       PROCESS-SORTED-RECORD.
+           IF WS-FIRST-RECORD-FLAG = 'N'
+               AND SORT-EMP-ID = WS-PREV-EMP-ID
+               PERFORM REPORT-DUPLICATE
+           ELSE
+               MOVE SORT-EMP-ID    TO EMP-ID
+               MOVE SORT-NAME      TO NAME
+               MOVE SORT-DEPT-CODE TO DEPT-CODE
+               MOVE SORT-DEPT-NAME TO DEPT-NAME
+               WRITE EMPLOYEE-RECORD
+                   INVALID KEY
+                       DISPLAY "EMPMERGE: WRITE FAILED FOR EMP-ID "
+                               SORT-EMP-ID
+               END-WRITE
+               ADD 1 TO WS-MERGED-COUNT
+               MOVE 'N' TO WS-FIRST-RECORD-FLAG
+               MOVE SORT-EMP-ID     TO WS-PREV-EMP-ID
+               MOVE SORT-BRANCH-TAG TO WS-PREV-BRANCH-TAG
+           END-IF.
+
+       REPORT-DUPLICATE.
+           MOVE SORT-EMP-ID       TO DUP-MSG-EMP-ID
+           MOVE WS-PREV-BRANCH-TAG TO DUP-MSG-KEPT
+           MOVE SORT-BRANCH-TAG   TO DUP-MSG-DROPPED
+           DISPLAY DUP-MESSAGE-LINE
+           ADD 1 TO WS-DUPLICATE-COUNT.
