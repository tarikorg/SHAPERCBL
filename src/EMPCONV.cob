@@ -0,0 +1,74 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMPCONV.
+      *****************************************************
+      *  EMPCONV
+      *  One-time build/migration step for the employee
+      *  master: reads the legacy flat-text extract and
+      *  writes it into the indexed master file that
+      *  TEST-EMPLOYEE and the other programs open. This is
+      *  the routine that actually materializes DATA-FILE as
+      *  ORGANIZATION INDEXED; the SELECT clauses alone only
+      *  describe how the file is read, they do not convert
+      *  the bytes already on disk.
+      *****************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FLAT-FILE ASSIGN TO "data/small_flat.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT MASTER-FILE ASSIGN TO "data/small.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS EMP-ID
+               FILE STATUS IS WS-MASTER-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FLAT-FILE.
+       COPY "EMPLOYEE.cpy"
+           REPLACING ==EMPLOYEE-RECORD== BY ==FLAT-RECORD==
+                     ==EMP-ID==          BY ==FLAT-EMP-ID==
+                     ==NAME==            BY ==FLAT-NAME==
+                     ==DEPT-CODE==       BY ==FLAT-DEPT-CODE==
+                     ==DEPT-NAME==       BY ==FLAT-DEPT-NAME==.
+
+       FD  MASTER-FILE.
+       COPY "EMPLOYEE.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  WS-MASTER-STATUS         PIC XX VALUE '00'.
+       01  WS-EOF-FLAG              PIC X  VALUE 'N'.
+       01  WS-CONVERTED-COUNT       PIC 9(5) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN-CONTROL.
+           OPEN INPUT FLAT-FILE.
+           OPEN OUTPUT MASTER-FILE.
+           IF WS-MASTER-STATUS NOT = '00'
+               DISPLAY "EMPCONV: UNABLE TO OPEN MASTER-FILE, STATUS="
+                   WS-MASTER-STATUS
+               STOP RUN
+           END-IF
+           PERFORM UNTIL WS-EOF-FLAG = 'Y'
+               READ FLAT-FILE
+                   AT END MOVE 'Y' TO WS-EOF-FLAG
+                   NOT AT END PERFORM CONVERT-RECORD
+               END-READ
+           END-PERFORM.
+           CLOSE FLAT-FILE.
+           CLOSE MASTER-FILE.
+           DISPLAY "EMPCONV: " WS-CONVERTED-COUNT
+               " RECORDS CONVERTED TO INDEXED data/small.dat".
+           STOP RUN.
+
+       CONVERT-RECORD.
+           MOVE FLAT-EMP-ID    TO EMP-ID
+           MOVE FLAT-NAME      TO NAME
+           MOVE FLAT-DEPT-CODE TO DEPT-CODE
+           MOVE FLAT-DEPT-NAME TO DEPT-NAME
+           WRITE EMPLOYEE-RECORD
+               INVALID KEY
+                   DISPLAY "EMPCONV: DUPLICATE EMP-ID ON CONVERT "
+                           FLAT-EMP-ID
+               NOT INVALID KEY
+                   ADD 1 TO WS-CONVERTED-COUNT
+           END-WRITE.
