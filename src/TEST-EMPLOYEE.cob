@@ -0,0 +1,326 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TEST-EMPLOYEE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DATA-FILE ASSIGN TO "data/small.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS EMP-ID
+               FILE STATUS IS WS-DATA-FILE-STATUS.
+           SELECT EXCEPTION-FILE ASSIGN TO "data/exceptions.rpt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CHECKPOINT-FILE ASSIGN TO "data/checkpoint.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+           SELECT AUDIT-FILE ASSIGN TO "data/audit.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+           SELECT OPTIONAL PARM-FILE ASSIGN TO "data/runparm.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARM-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DATA-FILE.
+       COPY "EMPLOYEE.cpy".
+       FD  EXCEPTION-FILE.
+       01  EXCEPTION-RECORD            PIC X(80).
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05  CKPT-STATUS             PIC X(8).
+           05  CKPT-REC-COUNT          PIC 9(7).
+           05  CKPT-LAST-EMP-ID        PIC 9(5).
+           05  CKPT-EXCEPTION-COUNT    PIC 9(5).
+       FD  AUDIT-FILE.
+       01  AUDIT-RECORD.
+           05  AUD-PROGRAM             PIC X(13).
+           05  FILLER                  PIC X     VALUE SPACE.
+           05  AUD-RUN-DATE            PIC X(10).
+           05  FILLER                  PIC X     VALUE SPACE.
+           05  AUD-RUN-TIME            PIC X(8).
+           05  FILLER                  PIC X     VALUE SPACE.
+           05  AUD-INPUT-FILE          PIC X(20).
+           05  FILLER                  PIC X(3)  VALUE SPACES.
+           05  AUD-RECORDS-READ        PIC ZZZZZZ9.
+           05  FILLER                  PIC X(3)  VALUE SPACES.
+           05  AUD-RECORDS-REJECTED    PIC ZZZZZZ9.
+       FD  PARM-FILE.
+       01  PARM-RECORD.
+           05  PARM-LOW-EMP-ID         PIC 9(5).
+           05  PARM-HIGH-EMP-ID        PIC 9(5).
+           05  PARM-DEPT-CODE          PIC X(3).
+       WORKING-STORAGE SECTION.
+       01  EOF-FLAG PIC X VALUE 'N'.
+       01  WS-DATA-FILE-STATUS     PIC XX VALUE '00'.
+       01  WS-CHECKPOINT-STATUS    PIC XX VALUE '00'.
+       01  WS-AUDIT-STATUS         PIC XX VALUE '00'.
+       01  WS-CHECKPOINT-INTERVAL  PIC 9(5) VALUE 100.
+       01  WS-RESTARTED-FLAG       PIC X    VALUE 'N'.
+       01  WS-LAST-EMP-ID          PIC 9(5) VALUE ZERO.
+       01  WS-TOTAL-READ-COUNT     PIC 9(7) VALUE ZERO.
+       01  WS-CURRENT-TIME         PIC 9(8).
+       01  WS-REPORT-TIME.
+           05  WS-RT-HOUR          PIC 9(2).
+           05  FILLER              PIC X VALUE ':'.
+           05  WS-RT-MINUTE        PIC 9(2).
+           05  FILLER              PIC X VALUE ':'.
+           05  WS-RT-SECOND        PIC 9(2).
+       01  WS-EXCEPTION-COUNT      PIC 9(5) VALUE ZERO.
+       01  WS-PARM-STATUS          PIC XX VALUE '00'.
+       01  WS-FILTER-LOW-EMP-ID    PIC 9(5) VALUE ZERO.
+       01  WS-FILTER-HIGH-EMP-ID   PIC 9(5) VALUE 99999.
+       01  WS-FILTER-DEPT-CODE     PIC X(3) VALUE SPACES.
+       01  WS-LINE-COUNT           PIC 9(3) VALUE ZERO.
+       01  WS-PAGE-COUNT           PIC 9(3) VALUE ZERO.
+       01  WS-LINES-PER-PAGE       PIC 9(3) VALUE 60.
+       01  WS-CURRENT-DATE.
+           05  WS-CURRENT-YEAR     PIC 9(4).
+           05  WS-CURRENT-MONTH    PIC 9(2).
+           05  WS-CURRENT-DAY      PIC 9(2).
+       01  WS-REPORT-DATE.
+           05  WS-REPORT-MONTH     PIC 9(2).
+           05  FILLER              PIC X VALUE '/'.
+           05  WS-REPORT-DAY       PIC 9(2).
+           05  FILLER              PIC X VALUE '/'.
+           05  WS-REPORT-YEAR      PIC 9(4).
+
+       01  RPT-HEADER-1.
+           05  FILLER              PIC X(20) VALUE "EMPLOYEE LISTING".
+           05  FILLER              PIC X(20) VALUE SPACES.
+           05  FILLER              PIC X(5)  VALUE "DATE:".
+           05  RPT-H1-DATE         PIC X(10).
+           05  FILLER              PIC X(6)  VALUE " PAGE:".
+           05  RPT-H1-PAGE         PIC ZZ9.
+
+       01  RPT-HEADER-2.
+           05  FILLER              PIC X(7)  VALUE "EMP-ID".
+           05  FILLER              PIC X(3)  VALUE SPACES.
+           05  FILLER              PIC X(20) VALUE "NAME".
+
+       01  RPT-DETAIL-LINE.
+           05  RPT-DT-EMP-ID       PIC 9(5).
+           05  FILLER              PIC X(3)  VALUE " | ".
+           05  RPT-DT-NAME         PIC X(20).
+
+       01  RPT-TRAILER-LINE.
+           05  FILLER         PIC X(22) VALUE "TOTAL EMPLOYEES READ:".
+           05  FILLER         PIC X     VALUE SPACE.
+           05  RPT-TR-COUNT   PIC ZZZZZZ9.
+
+       01  EXCP-HEADER-1.
+           05  FILLER              PIC X(20) VALUE
+               "EMPLOYEE EXCEPTIONS".
+           05  FILLER              PIC X(5)  VALUE "DATE:".
+           05  EXCP-H1-DATE        PIC X(10).
+
+       01  EXCP-HEADER-2.
+           05  FILLER              PIC X(7)  VALUE "EMP-ID".
+           05  FILLER              PIC X(3)  VALUE SPACES.
+           05  FILLER              PIC X(20) VALUE "NAME".
+           05  FILLER              PIC X(35) VALUE "REASON".
+
+       01  EXCP-DETAIL-LINE.
+           05  EXCP-DT-EMP-ID      PIC X(5).
+           05  FILLER              PIC X(3)  VALUE " | ".
+           05  EXCP-DT-NAME        PIC X(20).
+           05  EXCP-DT-REASON      PIC X(35).
+
+       01  EXCP-TRAILER-LINE.
+           05  FILLER         PIC X(22) VALUE "TOTAL EXCEPTIONS     :".
+           05  FILLER         PIC X     VALUE SPACE.
+           05  EXCP-TR-COUNT  PIC ZZZZ9.
+
+       01  WS-EXCEPTION-REASON     PIC X(35).
+
+       PROCEDURE DIVISION.
+           PERFORM INITIALIZE-REPORT
+           PERFORM READ-RUN-PARAMETERS.
+           OPEN INPUT DATA-FILE.
+           IF WS-DATA-FILE-STATUS NOT = '00'
+               DISPLAY "TEST-EMPLOYEE: UNABLE TO OPEN DATA-FILE, "
+                   "STATUS=" WS-DATA-FILE-STATUS
+               STOP RUN
+           END-IF
+           PERFORM CHECK-FOR-RESTART.
+           IF WS-RESTARTED-FLAG = 'Y'
+               OPEN EXTEND EXCEPTION-FILE
+           ELSE
+               OPEN OUTPUT EXCEPTION-FILE
+               PERFORM WRITE-EXCEPTION-HEADER
+           END-IF
+           PERFORM UNTIL EOF-FLAG = 'Y'
+               READ DATA-FILE
+                   AT END MOVE 'Y' TO EOF-FLAG
+                   NOT AT END PERFORM VALIDATE-AND-ROUTE-RECORD
+               END-READ
+           END-PERFORM.
+           CLOSE DATA-FILE.
+           PERFORM WRITE-TRAILER-LINE.
+           PERFORM WRITE-EXCEPTION-TRAILER.
+           CLOSE EXCEPTION-FILE.
+           PERFORM WRITE-COMPLETE-CHECKPOINT.
+           PERFORM WRITE-AUDIT-RECORD.
+           STOP RUN.
+
+       CHECK-FOR-RESTART.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CHECKPOINT-STATUS = '00'
+               READ CHECKPOINT-FILE
+                   AT END CONTINUE
+               END-READ
+               IF CKPT-STATUS = "INPROG"
+                   MOVE 'Y' TO WS-RESTARTED-FLAG
+                   MOVE CKPT-REC-COUNT       TO WS-TOTAL-READ-COUNT
+                   MOVE CKPT-LAST-EMP-ID     TO WS-LAST-EMP-ID
+                   MOVE CKPT-EXCEPTION-COUNT TO WS-EXCEPTION-COUNT
+               END-IF
+               CLOSE CHECKPOINT-FILE
+           END-IF
+           IF WS-RESTARTED-FLAG = 'Y'
+               MOVE WS-LAST-EMP-ID TO EMP-ID
+               START DATA-FILE KEY IS GREATER THAN EMP-ID
+                   INVALID KEY MOVE 'Y' TO EOF-FLAG
+               END-START
+               DISPLAY "TEST-EMPLOYEE: RESTARTING AFTER EMP-ID "
+                   WS-LAST-EMP-ID " (" WS-TOTAL-READ-COUNT
+                   " RECORDS ALREADY PROCESSED)"
+           END-IF.
+
+       READ-RUN-PARAMETERS.
+           OPEN INPUT PARM-FILE
+           READ PARM-FILE
+               AT END CONTINUE
+               NOT AT END
+                   IF PARM-LOW-EMP-ID NOT = ZERO
+                       MOVE PARM-LOW-EMP-ID TO WS-FILTER-LOW-EMP-ID
+                   END-IF
+                   IF PARM-HIGH-EMP-ID NOT = ZERO
+                       MOVE PARM-HIGH-EMP-ID TO WS-FILTER-HIGH-EMP-ID
+                   END-IF
+                   IF PARM-DEPT-CODE NOT = SPACES
+                       MOVE PARM-DEPT-CODE TO WS-FILTER-DEPT-CODE
+                   END-IF
+                   DISPLAY "TEST-EMPLOYEE: SELECTIVE RUN - EMP-ID "
+                       WS-FILTER-LOW-EMP-ID " THRU "
+                       WS-FILTER-HIGH-EMP-ID " DEPT-CODE '"
+                       WS-FILTER-DEPT-CODE "'"
+           END-READ
+           CLOSE PARM-FILE.
+
+       INITIALIZE-REPORT.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+           MOVE WS-CURRENT-YEAR  TO WS-REPORT-YEAR
+           MOVE WS-CURRENT-MONTH TO WS-REPORT-MONTH
+           MOVE WS-CURRENT-DAY   TO WS-REPORT-DAY
+           ACCEPT WS-CURRENT-TIME FROM TIME
+           MOVE WS-CURRENT-TIME(1:2) TO WS-RT-HOUR
+           MOVE WS-CURRENT-TIME(3:2) TO WS-RT-MINUTE
+           MOVE WS-CURRENT-TIME(5:2) TO WS-RT-SECOND.
+
+       WRITE-PAGE-HEADER.
+           ADD 1 TO WS-PAGE-COUNT
+           MOVE WS-REPORT-DATE TO RPT-H1-DATE
+           MOVE WS-PAGE-COUNT  TO RPT-H1-PAGE
+           DISPLAY RPT-HEADER-1
+           DISPLAY RPT-HEADER-2
+           MOVE ZERO TO WS-LINE-COUNT.
+
+       WRITE-DETAIL-LINE.
+           IF WS-LINE-COUNT = ZERO OR WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               PERFORM WRITE-PAGE-HEADER
+           END-IF
+           MOVE EMP-ID TO RPT-DT-EMP-ID
+           MOVE NAME   TO RPT-DT-NAME
+           DISPLAY RPT-DETAIL-LINE
+           ADD 1 TO WS-LINE-COUNT.
+
+       WRITE-TRAILER-LINE.
+           MOVE WS-TOTAL-READ-COUNT TO RPT-TR-COUNT
+           DISPLAY RPT-TRAILER-LINE.
+
+       VALIDATE-AND-ROUTE-RECORD.
+           ADD 1 TO WS-TOTAL-READ-COUNT
+           MOVE SPACES TO WS-EXCEPTION-REASON
+           EVALUATE TRUE
+               WHEN NOT EMP-ID NUMERIC AND NAME = SPACES
+                   MOVE "NON-NUMERIC EMP-ID / BLANK NAME"
+                       TO WS-EXCEPTION-REASON
+               WHEN NOT EMP-ID NUMERIC
+                   MOVE "NON-NUMERIC EMP-ID" TO WS-EXCEPTION-REASON
+               WHEN NAME = SPACES
+                   MOVE "BLANK NAME" TO WS-EXCEPTION-REASON
+           END-EVALUATE
+           IF WS-EXCEPTION-REASON = SPACES
+               IF EMP-ID >= WS-FILTER-LOW-EMP-ID
+                   AND EMP-ID <= WS-FILTER-HIGH-EMP-ID
+                   AND (WS-FILTER-DEPT-CODE = SPACES
+                        OR DEPT-CODE = WS-FILTER-DEPT-CODE)
+                   PERFORM WRITE-DETAIL-LINE
+               END-IF
+           ELSE
+               PERFORM WRITE-EXCEPTION-LINE
+           END-IF
+      *    Resume key tracks the last record physically read, not the
+      *    last one that passed validation, so a checkpoint taken right
+      *    after a numeric-keyed exception record (e.g. blank NAME)
+      *    does not reposition a restart back onto it and reprocess/
+      *    recount it. A non-numeric EMP-ID cannot serve as a START
+      *    key at all, so it is left out and the resume point simply
+      *    stays at the last good key in that (rare) case.
+           IF EMP-ID IS NUMERIC
+               MOVE EMP-ID TO WS-LAST-EMP-ID
+           END-IF
+           IF FUNCTION MOD(WS-TOTAL-READ-COUNT, WS-CHECKPOINT-INTERVAL)
+                   = 0
+               PERFORM WRITE-CHECKPOINT
+           END-IF.
+
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE "INPROG"            TO CKPT-STATUS
+           MOVE WS-TOTAL-READ-COUNT TO CKPT-REC-COUNT
+           MOVE WS-LAST-EMP-ID      TO CKPT-LAST-EMP-ID
+           MOVE WS-EXCEPTION-COUNT  TO CKPT-EXCEPTION-COUNT
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+       WRITE-COMPLETE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE "COMPLETE"          TO CKPT-STATUS
+           MOVE WS-TOTAL-READ-COUNT TO CKPT-REC-COUNT
+           MOVE WS-LAST-EMP-ID      TO CKPT-LAST-EMP-ID
+           MOVE WS-EXCEPTION-COUNT  TO CKPT-EXCEPTION-COUNT
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+       WRITE-AUDIT-RECORD.
+           OPEN EXTEND AUDIT-FILE
+           IF WS-AUDIT-STATUS = '05' OR WS-AUDIT-STATUS = '35'
+               CLOSE AUDIT-FILE
+               OPEN OUTPUT AUDIT-FILE
+           END-IF
+           MOVE SPACES                TO AUDIT-RECORD
+           MOVE "TEST-EMPLOYEE"       TO AUD-PROGRAM
+           MOVE WS-REPORT-DATE        TO AUD-RUN-DATE
+           MOVE WS-REPORT-TIME        TO AUD-RUN-TIME
+           MOVE "data/small.dat"      TO AUD-INPUT-FILE
+           MOVE WS-TOTAL-READ-COUNT   TO AUD-RECORDS-READ
+           MOVE WS-EXCEPTION-COUNT    TO AUD-RECORDS-REJECTED
+           WRITE AUDIT-RECORD
+           CLOSE AUDIT-FILE.
+
+       WRITE-EXCEPTION-HEADER.
+           MOVE WS-REPORT-DATE TO EXCP-H1-DATE
+           WRITE EXCEPTION-RECORD FROM EXCP-HEADER-1
+           WRITE EXCEPTION-RECORD FROM EXCP-HEADER-2.
+
+       WRITE-EXCEPTION-LINE.
+           MOVE EMP-ID              TO EXCP-DT-EMP-ID
+           MOVE NAME                TO EXCP-DT-NAME
+           MOVE WS-EXCEPTION-REASON TO EXCP-DT-REASON
+           WRITE EXCEPTION-RECORD FROM EXCP-DETAIL-LINE
+           ADD 1 TO WS-EXCEPTION-COUNT.
+
+       WRITE-EXCEPTION-TRAILER.
+           MOVE WS-EXCEPTION-COUNT TO EXCP-TR-COUNT
+           WRITE EXCEPTION-RECORD FROM EXCP-TRAILER-LINE.
