@@ -0,0 +1,171 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DEPTRPT.
+      *****************************************************
+      *  DEPTRPT
+      *  Reads the employee master in department order and
+      *  prints a control-break headcount report: one
+      *  subtotal line per department plus a grand total.
+      *****************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DATA-FILE ASSIGN TO "data/small.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS EMP-ID
+               FILE STATUS IS WS-DATA-FILE-STATUS.
+           SELECT SORT-WORK-FILE ASSIGN TO "data/deptsort.tmp".
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DATA-FILE.
+       COPY "EMPLOYEE.cpy".
+
+       SD  SORT-WORK-FILE.
+       01  SORT-RECORD.
+           05  SORT-DEPT-CODE          PIC X(3).
+           05  SORT-EMP-ID             PIC 9(5).
+           05  SORT-NAME               PIC X(20).
+           05  SORT-DEPT-NAME          PIC X(15).
+
+       WORKING-STORAGE SECTION.
+       01  WS-DATA-FILE-STATUS         PIC XX VALUE '00'.
+       01  WS-LOAD-EOF-FLAG            PIC X  VALUE 'N'.
+       01  WS-SORT-EOF-FLAG            PIC X  VALUE 'N'.
+       01  WS-FIRST-RECORD-FLAG        PIC X  VALUE 'Y'.
+       01  WS-PREV-DEPT-CODE           PIC X(3).
+       01  WS-PREV-DEPT-NAME           PIC X(15).
+       01  WS-DEPT-COUNT               PIC 9(5) VALUE ZERO.
+       01  WS-GRAND-TOTAL              PIC 9(5) VALUE ZERO.
+       01  WS-CURRENT-DATE.
+           05  WS-CURRENT-YEAR         PIC 9(4).
+           05  WS-CURRENT-MONTH        PIC 9(2).
+           05  WS-CURRENT-DAY          PIC 9(2).
+       01  WS-REPORT-DATE.
+           05  WS-REPORT-MONTH         PIC 9(2).
+           05  FILLER                  PIC X VALUE '/'.
+           05  WS-REPORT-DAY           PIC 9(2).
+           05  FILLER                  PIC X VALUE '/'.
+           05  WS-REPORT-YEAR          PIC 9(4).
+
+       01  RPT-HEADER-1.
+           05  FILLER              PIC X(30) VALUE
+               "DEPARTMENT HEADCOUNT SUMMARY".
+           05  FILLER              PIC X(5)  VALUE "DATE:".
+           05  RPT-H1-DATE         PIC X(10).
+
+       01  RPT-HEADER-2.
+           05  FILLER              PIC X(4)  VALUE "DEPT".
+           05  FILLER              PIC X(3)  VALUE SPACES.
+           05  FILLER              PIC X(20) VALUE "DEPARTMENT NAME".
+           05  FILLER              PIC X(7)  VALUE "EMP-ID".
+           05  FILLER              PIC X(3)  VALUE SPACES.
+           05  FILLER              PIC X(20) VALUE "NAME".
+
+       01  RPT-DETAIL-LINE.
+           05  FILLER              PIC X(27) VALUE SPACES.
+           05  RPT-DT-EMP-ID       PIC 9(5).
+           05  FILLER              PIC X(3)  VALUE " | ".
+           05  RPT-DT-NAME         PIC X(20).
+
+       01  RPT-DEPT-BREAK-LINE.
+           05  RPT-BR-DEPT-CODE    PIC X(3).
+           05  FILLER              PIC X     VALUE SPACE.
+           05  RPT-BR-DEPT-NAME    PIC X(20).
+
+       01  RPT-SUBTOTAL-LINE.
+           05  FILLER              PIC X(10) VALUE SPACES.
+           05  FILLER              PIC X(22) VALUE
+               "DEPARTMENT HEADCOUNT:".
+           05  RPT-ST-COUNT        PIC ZZZZ9.
+
+       01  RPT-GRANDTOTAL-LINE.
+           05  FILLER         PIC X(22) VALUE "GRAND TOTAL HEADCOUNT:".
+           05  FILLER         PIC X     VALUE SPACE.
+           05  RPT-GT-COUNT   PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+       MAIN-CONTROL.
+           PERFORM INITIALIZE-REPORT
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SORT-DEPT-CODE SORT-EMP-ID
+               INPUT PROCEDURE IS LOAD-SORT-FILE
+               OUTPUT PROCEDURE IS PRODUCE-REPORT.
+           STOP RUN.
+
+       INITIALIZE-REPORT.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+           MOVE WS-CURRENT-YEAR  TO WS-REPORT-YEAR
+           MOVE WS-CURRENT-MONTH TO WS-REPORT-MONTH
+           MOVE WS-CURRENT-DAY   TO WS-REPORT-DAY.
+
+       LOAD-SORT-FILE.
+           OPEN INPUT DATA-FILE.
+           IF WS-DATA-FILE-STATUS NOT = '00'
+               DISPLAY "DEPTRPT: UNABLE TO OPEN DATA-FILE, STATUS="
+                   WS-DATA-FILE-STATUS
+               STOP RUN
+           END-IF
+           PERFORM UNTIL WS-LOAD-EOF-FLAG = 'Y'
+               READ DATA-FILE
+                   AT END MOVE 'Y' TO WS-LOAD-EOF-FLAG
+                   NOT AT END PERFORM BUILD-AND-RELEASE-RECORD
+               END-READ
+           END-PERFORM.
+           CLOSE DATA-FILE.
+
+       BUILD-AND-RELEASE-RECORD.
+           MOVE DEPT-CODE TO SORT-DEPT-CODE
+           MOVE EMP-ID    TO SORT-EMP-ID
+           MOVE NAME      TO SORT-NAME
+           MOVE DEPT-NAME TO SORT-DEPT-NAME
+           RELEASE SORT-RECORD.
+
+       PRODUCE-REPORT.
+           MOVE WS-REPORT-DATE TO RPT-H1-DATE
+           DISPLAY RPT-HEADER-1
+           DISPLAY RPT-HEADER-2
+           RETURN SORT-WORK-FILE
+               AT END MOVE 'Y' TO WS-SORT-EOF-FLAG
+           END-RETURN
+           PERFORM UNTIL WS-SORT-EOF-FLAG = 'Y'
+               PERFORM PROCESS-SORTED-RECORD
+               RETURN SORT-WORK-FILE
+                   AT END MOVE 'Y' TO WS-SORT-EOF-FLAG
+               END-RETURN
+           END-PERFORM
+           IF WS-FIRST-RECORD-FLAG = 'N'
+               PERFORM WRITE-DEPT-SUBTOTAL
+           END-IF
+           PERFORM WRITE-GRAND-TOTAL.
+
+       PROCESS-SORTED-RECORD.
+           IF WS-FIRST-RECORD-FLAG = 'Y'
+               PERFORM START-NEW-DEPARTMENT
+           ELSE
+               IF SORT-DEPT-CODE NOT = WS-PREV-DEPT-CODE
+                   PERFORM WRITE-DEPT-SUBTOTAL
+                   PERFORM START-NEW-DEPARTMENT
+               END-IF
+           END-IF
+           MOVE SORT-EMP-ID TO RPT-DT-EMP-ID
+           MOVE SORT-NAME   TO RPT-DT-NAME
+           DISPLAY RPT-DETAIL-LINE
+           ADD 1 TO WS-DEPT-COUNT
+           ADD 1 TO WS-GRAND-TOTAL.
+
+       START-NEW-DEPARTMENT.
+           MOVE 'N' TO WS-FIRST-RECORD-FLAG
+           MOVE SORT-DEPT-CODE TO WS-PREV-DEPT-CODE
+           MOVE SORT-DEPT-NAME TO WS-PREV-DEPT-NAME
+           MOVE ZERO TO WS-DEPT-COUNT
+           MOVE SORT-DEPT-CODE TO RPT-BR-DEPT-CODE
+           MOVE SORT-DEPT-NAME TO RPT-BR-DEPT-NAME
+           DISPLAY RPT-DEPT-BREAK-LINE.
+
+       WRITE-DEPT-SUBTOTAL.
+           MOVE WS-DEPT-COUNT TO RPT-ST-COUNT
+           DISPLAY RPT-SUBTOTAL-LINE.
+
+       WRITE-GRAND-TOTAL.
+           MOVE WS-GRAND-TOTAL TO RPT-GT-COUNT
+           DISPLAY RPT-GRANDTOTAL-LINE.
