@@ -0,0 +1,9 @@
+      *****************************************************
+      *  EMPLOYEE.cpy
+      *  Employee master record layout.
+      *****************************************************
+       01  EMPLOYEE-RECORD.
+           05  EMP-ID                  PIC 9(5).
+           05  NAME                    PIC X(20).
+           05  DEPT-CODE               PIC X(3).
+           05  DEPT-NAME               PIC X(15).
